@@ -0,0 +1,8 @@
+      *record layout for a clean (valid) transaction passed from
+      *Program1 to the master-update companion run
+       01  tr-trans-record.
+           05  tr-maintenance-code     pic x.
+           05  tr-part-number          pic 999.
+           05  tr-part-description     pic x(10).
+           05  tr-per-unit-price       pic 99v99.
+           05  tr-vendor-number        pic x(06).
