@@ -0,0 +1,7 @@
+      *record layout for the part master file maintained by the
+      *master-update companion run
+       01  pm-part-master-record.
+           05  pm-part-number          pic 999.
+           05  pm-part-description     pic x(10).
+           05  pm-per-unit-price       pic 99v99.
+           05  pm-vendor-number        pic x(06).
