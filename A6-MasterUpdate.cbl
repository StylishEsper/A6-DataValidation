@@ -0,0 +1,255 @@
+       identification division.
+       program-id. Program2.
+      *Program Description: Companion master-update run to Program1.
+      *Reads the clean transaction extract Program1 produces
+      *(A6-VALIDTRANS.dat) and actually applies it to the part
+      *master: maintenance code A adds a new part record, C updates
+      *the matching part number's description/price/vendor, and D
+      *removes it. A transaction the master file cannot apply (a
+      *duplicate add or a change/delete against a part number that
+      *is not on file) is rejected to the run report rather than
+      *applied.
+      *
+      *Modification History
+      * 2026-08-09  ab  initial version
+      * 2026-08-09  ab  abort cleanly if the transaction extract from
+      *                 Program1 isn't there to open
+       environment division.
+
+       configuration section.
+
+       input-output section.
+       file-control.
+      *valid-trans-file: clean transactions produced by Program1
+           select valid-trans-file
+               assign to "../../../A6-VALIDTRANS.dat"
+               organization is line sequential
+               file status is ws-trans-file-status.
+      *part-master-file: the part master being maintained
+           select part-master-file
+               assign to "../../../A6-PARTMAST.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is pm-part-number
+               file status is ws-master-file-status.
+      *update-report-file: summary of what was applied/rejected
+           select update-report-file
+               assign to "../../../A6-MasterUpdate.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+       fd valid-trans-file
+           data record is tr-trans-record
+           record contains 24 characters.
+           copy "a6trans.cpy".
+
+       fd part-master-file
+           data record is pm-part-master-record
+           record contains 23 characters.
+           copy "a6partm.cpy".
+
+      *ur-report-line: used to write into the update run report
+       fd update-report-file
+           data record is ur-report-line
+           record contains 60 characters.
+
+       01 ur-report-line pic x(60).
+
+       working-storage section.
+
+      *the following are constants or headings
+       77 ws-true-cnst              pic x value "T".
+       77 ws-false-cnst             pic x value "F".
+      *
+       77 ws-heading1               pic x(36) value
+       "A6 PART MASTER UPDATE - RUN REPORT".
+      *
+       01 ws-eof-flag               pic x value "F".
+       01 ws-abort-flag             pic x value "F".
+      *
+       01 ws-abort-trans-message    pic x(41) value
+       "RUN ABORTED - TRANS FILE DID NOT OPEN".
+
+      *ur-detail-line: one line per transaction applied or rejected
+       01 ur-detail-line.
+           05 ur-part-number        pic 999.
+           05 filler                pic x value spaces.
+           05 ur-maint-code         pic x.
+           05 filler                pic x value spaces.
+           05 ur-status-text        pic x(30).
+
+      *ws-display-*: end of run totals
+       01 ws-display-adds.
+           05 filler                pic x(14) value "ADDS        -".
+           05 filler                pic x value spaces.
+           05 ws-adds               pic z9.
+      *
+       01 ws-display-changes.
+           05 filler                pic x(14) value "CHANGES     -".
+           05 filler                pic x value spaces.
+           05 ws-changes            pic z9.
+      *
+       01 ws-display-deletes.
+           05 filler                pic x(14) value "DELETES     -".
+           05 filler                pic x value spaces.
+           05 ws-deletes            pic z9.
+      *
+       01 ws-display-rejected.
+           05 filler                pic x(14) value "REJECTED    -".
+           05 filler                pic x value spaces.
+           05 ws-rejected           pic z9.
+
+      *ws-calc: storing totals
+       01 ws-calc.
+           05 ws-count-adds         pic 99 value 0.
+           05 ws-count-changes      pic 99 value 0.
+           05 ws-count-deletes      pic 99 value 0.
+           05 ws-count-rejected     pic 99 value 0.
+
+       01 ws-master-file-status     pic xx.
+       01 ws-trans-file-status      pic xx.
+
+
+       procedure division.
+       000-main.
+           perform 010-open-files.
+
+           if ws-abort-flag = ws-true-cnst
+               close valid-trans-file, part-master-file,
+                   update-report-file
+               goback
+           end-if.
+
+           read valid-trans-file
+               at end
+                   move ws-true-cnst to ws-eof-flag.
+
+           perform 100-apply-transactions
+             until ws-eof-flag = ws-true-cnst.
+
+           move ws-count-adds to ws-adds.
+           move ws-count-changes to ws-changes.
+           move ws-count-deletes to ws-deletes.
+           move ws-count-rejected to ws-rejected.
+
+           write ur-report-line from " ".
+           write ur-report-line from ws-display-adds.
+           write ur-report-line from ws-display-changes.
+           write ur-report-line from ws-display-deletes.
+           write ur-report-line from ws-display-rejected.
+
+           close valid-trans-file, part-master-file, update-report-file.
+
+           goback.
+
+      *opens the part master for update, creating it if this is the
+      *first run and no master file exists yet - aborts if Program1's
+      *clean-transaction extract isn't there to read, rather than
+      *failing later with no indication why
+       010-open-files.
+           open input valid-trans-file.
+
+           if ws-trans-file-status <> "00"
+               move ws-true-cnst to ws-abort-flag
+           end-if.
+
+           open output update-report-file.
+           write ur-report-line from ws-heading1.
+           write ur-report-line from " ".
+
+           if ws-abort-flag = ws-true-cnst
+               write ur-report-line from ws-abort-trans-message
+           end-if.
+
+           open i-o part-master-file.
+           if ws-master-file-status = "35"
+               open output part-master-file
+               close part-master-file
+               open i-o part-master-file
+           end-if.
+
+      *applies one clean transaction to the part master, by
+      *maintenance code, and reads the next transaction
+       100-apply-transactions.
+           move tr-part-number to ur-part-number.
+           move tr-maintenance-code to ur-maint-code.
+
+           if tr-maintenance-code = "A"
+               perform 200-add-part
+           else
+               if tr-maintenance-code = "C"
+                   perform 300-change-part
+               else
+                   if tr-maintenance-code = "D"
+                       perform 400-delete-part
+                   else
+                       perform 500-reject-transaction
+                   end-if
+               end-if
+           end-if.
+
+           read valid-trans-file
+               at end
+                   move ws-true-cnst to ws-eof-flag.
+
+      *maintenance code A: creates a new part record
+       200-add-part.
+           move tr-part-number to pm-part-number.
+           move tr-part-description to pm-part-description.
+           move tr-per-unit-price to pm-per-unit-price.
+           move tr-vendor-number to pm-vendor-number.
+
+           write pm-part-master-record
+               invalid key
+                   move "REJECTED - PART ALREADY ON MASTER"
+                       to ur-status-text
+                   perform 510-write-reject-line
+               not invalid key
+                   add 1 to ws-count-adds
+           end-write.
+
+      *maintenance code C: updates the matching part number's
+      *description, price and vendor
+       300-change-part.
+           move tr-part-number to pm-part-number.
+
+           read part-master-file
+               key is pm-part-number
+               invalid key
+                   move "REJECTED - PART NOT ON MASTER"
+                       to ur-status-text
+                   perform 510-write-reject-line
+               not invalid key
+                   move tr-part-description to pm-part-description
+                   move tr-per-unit-price to pm-per-unit-price
+                   move tr-vendor-number to pm-vendor-number
+                   rewrite pm-part-master-record
+                   add 1 to ws-count-changes
+           end-read.
+
+      *maintenance code D: removes the part record
+       400-delete-part.
+           move tr-part-number to pm-part-number.
+
+           delete part-master-file
+               invalid key
+                   move "REJECTED - PART NOT ON MASTER"
+                       to ur-status-text
+                   perform 510-write-reject-line
+               not invalid key
+                   add 1 to ws-count-deletes
+           end-delete.
+
+      *a transaction in the extract with a maintenance code Program1
+      *should never have passed as VALID DATA
+       500-reject-transaction.
+           move "REJECTED - INVALID MAINT CODE" to ur-status-text.
+           perform 510-write-reject-line.
+
+       510-write-reject-line.
+           add 1 to ws-count-rejected.
+           write ur-report-line from ur-detail-line.
+
+       end program Program2.
