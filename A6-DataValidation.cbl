@@ -1,9 +1,39 @@
        identification division.
        program-id. Program1.
       *Program Description: This program reads from a .dat file and
-      *outputs a report indicating invalid or valid data
+      *outputs a report indicating invalid or valid data. Clean
+      *records are also posted to a transaction extract for the
+      *Program2 master-update companion run.
+      *
+      *Modification History
+      * 2026-08-09  ab  post valid adds/changes/deletes to the part
+      *                 master via a companion master-update run
+      * 2026-08-09  ab  write rejected records to a suspense file
+      * 2026-08-09  ab  verify header/trailer control totals before
+      *                 processing the detail records
+      * 2026-08-09  ab  add a CSV export alongside the printed report
+      * 2026-08-09  ab  checkpoint progress so a failed run can
+      *                 restart instead of reprocessing from record 1
+      * 2026-08-09  ab  flag duplicate part numbers within the same
+      *                 run
+      * 2026-08-09  ab  move the price range and page size to a
+      *                 run-time parameter card
+      * 2026-08-09  ab  look vendor number up on the vendor master
+      *                 instead of just range-checking the lead digit
+      * 2026-08-09  ab  break the end-of-run totals down by error
+      *                 type
+      * 2026-08-09  ab  append each run's totals to a standing
+      *                 run-history log
+      * 2026-08-09  ab  abort the run instead of reading an unopened
+      *                 vendor master if A6-VENDMAST.dat fails to open
+      * 2026-08-09  ab  widen the detail record counters so a file
+      *                 with more than 99 records doesn't wrap
+      * 2026-08-09  ab  carry totals across a restart checkpoint so
+      *                 the report and run log reflect the whole file
        environment division.
 
+       configuration section.
+
        input-output section.
        file-control.
       *input-file: file to read from
@@ -12,17 +42,52 @@
                organization is line sequential.
       *output-file: file to write into
            select output-file
-               assign to 
+               assign to
                "../../../A6-DataValidation.out"
                organization is line sequential.
-
-       configuration section.
+      *valid-trans-file: clean transactions for the master-update run
+           select valid-trans-file
+               assign to "../../../A6-VALIDTRANS.dat"
+               organization is line sequential.
+      *reject-file: suspense file of records that failed validation
+           select reject-file
+               assign to "../../../A6-REJECTS.dat"
+               organization is line sequential.
+      *csv-file: comma-delimited version of the report, for Excel
+           select csv-file
+               assign to "../../../A6-DataValidation.csv"
+               organization is line sequential.
+      *restart-file: small checkpoint so an abend mid-run can resume
+      *instead of reprocessing the file from record 1
+           select restart-file
+               assign to "../../../A6-RESTART.dat"
+               organization is line sequential
+               file status is ws-restart-file-status.
+      *parm-file: run-time price range and page size, overriding the
+      *built-in defaults when present
+           select parm-file
+               assign to "../../../A6-PARM.dat"
+               organization is line sequential
+               file status is ws-parm-file-status.
+      *vendor-master-file: vendor master, looked up by vendor number
+      *to confirm a vendor actually exists and is active
+           select vendor-master-file
+               assign to "../../../A6-VENDMAST.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is vm-vendor-number
+               file status is ws-vendor-file-status.
+      *runlog-file: one line appended per run, for month-end volume
+      *reporting and trending error rates across days
+           select runlog-file
+               assign to "../../../A6-RUNLOG.dat"
+               organization is line sequential.
 
        data division.
        file section.
 
        fd input-file
-           data record is input-line
+           data record is input-line, il-control-record
            record contains 24 characters.
       *input-line: stores data from .dat file
        01 input-line.
@@ -30,11 +95,17 @@
            05 il-part-number       pic 999.
            05 il-part-description  pic x(10).
            05 il-per-unit-price    pic 99v99.
-           05 il-vendor-number.
-               10 il-vendor-first  pic 9.
-                   88 il-vendor-check
-                       value 1, 2, 3.
-               10 il-vendor-others pic x(5).
+           05 il-vendor-number     pic x(06).
+
+      *il-control-record: header/trailer view of the same 24-byte
+      *record - a header opens the run with ic-record-type "H" and a
+      *trailer closes it with "T", the count and price hash of the
+      *detail records actually on the file
+       01 il-control-record.
+           05 ic-record-type       pic x.
+           05 ic-control-count     pic 9(05).
+           05 ic-control-hash      pic 9(09)v99.
+           05 filler               pic x(07).
 
       *output-line: used to write into report file
        fd output-file
@@ -43,12 +114,108 @@
 
        01 output-line pic x(40).
 
+      *valid-trans-record: clean transaction, same shape as input-line
+       fd valid-trans-file
+           data record is vt-trans-record
+           record contains 24 characters.
+
+       01 vt-trans-record pic x(24).
+
+      *reject-line: original 24-byte input line plus its error text
+       fd reject-file
+           data record is rj-reject-record
+           record contains 48 characters.
+
+       01 rj-reject-record.
+           05 rj-input-data        pic x(24).
+           05 rj-error-text        pic x(24).
+
+      *csv-line: one comma-delimited row per record processed
+       fd csv-file
+           data record is csv-line
+           record contains 80 characters.
+
+       01 csv-line pic x(80).
+
+      *rc-restart-record: the record/page/line counters and the
+      *running totals as of the last checkpoint, so a restart picks
+      *up the whole file's totals and not just the post-restart tail
+       fd restart-file
+           data record is rc-restart-record
+           record contains 79 characters.
+
+       01 rc-restart-record.
+           05 rc-record-count      pic 9(05).
+           05 rc-page-count        pic 99.
+           05 rc-line-count        pic 99.
+           05 rc-count-records     pic 9(05).
+           05 rc-count-valid       pic 9(05).
+           05 rc-count-invalid     pic 9(05).
+           05 rc-count-validA      pic 9(05).
+           05 rc-count-validC      pic 9(05).
+           05 rc-count-validD      pic 9(05).
+           05 rc-count-err-maint      pic 9(05).
+           05 rc-count-err-partno     pic 9(05).
+           05 rc-count-err-price      pic 9(05).
+           05 rc-count-err-descmiss   pic 9(05).
+           05 rc-count-err-descalpha  pic 9(05).
+           05 rc-count-err-vendornf   pic 9(05).
+           05 rc-count-err-vendorina  pic 9(05).
+           05 rc-count-err-dup        pic 9(05).
+
+      *pp-parm-record: the price floor/ceiling and page size for
+      *this run, read once at startup
+       fd parm-file
+           data record is pp-parm-record
+           record contains 6 characters.
+
+       01 pp-parm-record.
+           05 pp-price-floor       pic 99.
+           05 pp-price-ceiling     pic 99.
+           05 pp-lines-per-page    pic 99.
+
+      *vm-vendor-master-record: one row per vendor on file, keyed by
+      *vendor number, carrying whether the vendor is still active
+       fd vendor-master-file
+           data record is vm-vendor-master-record
+           record contains 27 characters.
+
+       01 vm-vendor-master-record.
+           05 vm-vendor-number     pic x(06).
+           05 vm-vendor-name       pic x(20).
+           05 vm-vendor-status     pic x.
+               88 vm-vendor-active
+                   value "A".
+               88 vm-vendor-inactive
+                   value "I".
+
+      *rl-runlog-record: one audit line per run - run date, records
+      *read, the good/bad split and the A/C/D breakdown
+       fd runlog-file
+           data record is rl-runlog-record
+           record contains 42 characters.
+
+       01 rl-runlog-record.
+           05 rl-run-date          pic 9(06).
+           05 filler               pic x value spaces.
+           05 rl-records-read      pic 9(05).
+           05 filler               pic x value spaces.
+           05 rl-count-valid       pic 9(05).
+           05 filler               pic x value spaces.
+           05 rl-count-invalid     pic 9(05).
+           05 filler               pic x value spaces.
+           05 rl-count-validA      pic 9(05).
+           05 filler               pic x value spaces.
+           05 rl-count-validC      pic 9(05).
+           05 filler               pic x value spaces.
+           05 rl-count-validD      pic 9(05).
+
        working-storage section.
 
       *ws-detail-line: will display the record number and raw data
        01 ws-detail-line.
-           05 ws-record-number     pic 99.
-           05 filler               pic x(14) value spaces.
+           05 ws-record-number     pic 9(05).
+           05 filler               pic x(11) value spaces.
            05 ws-data              pic x(24).
 
       *ws-error-line: stores the error/valid message
@@ -59,7 +226,15 @@
       *the following are constants or headings 
        77 ws-true-cnst             pic x value "T".
        77 ws-false-cnst            pic x value "F".
-       77 ws-lines-per-page-cnst   pic 99 value 14.
+
+      *ws-parm-defaults: price range and page size, overridden from
+      *parm-file in 005-initialize when a parameter card is present
+       77 ws-parm-file-status      pic xx.
+      *
+       01 ws-parm-defaults.
+           05 ws-price-floor       pic 99 value 1.
+           05 ws-price-ceiling     pic 99 value 50.
+           05 ws-lines-per-page    pic 99 value 14.
       *
        77 ws-heading1              pic x(24) value 
        "Ahmed Butt, Assignment 6".
@@ -82,54 +257,226 @@
       *
        01 ws-eof-flag              pic x.
       *
-       01 ws-record-count          pic 99 value 0.
+       01 ws-record-count          pic 9(05) value 0.
+
+      *control-total reconciliation fields: ws-scan-* is what the
+      *first pass actually counts/adds up off the detail records,
+      *ws-trailer-* is what the trailer record on the file claims
+       01 ws-abort-flag            pic x value "F".
+       01 ws-scan-done-flag        pic x value "F".
+      *
+       01 ws-abort-message         pic x(41) value
+       "RUN ABORTED - CONTROL TOTALS DO NOT MATCH".
+      *
+       01 ws-abort-restart-message pic x(39) value
+       "RUN ABORTED - RESTART SKIP EXCEEDS RECS".
+      *
+       01 ws-abort-vendor-message  pic x(41) value
+       "RUN ABORTED - VENDOR MASTER DID NOT OPEN".
+      *
+       01 ws-restart-checkpoint-bad-flag pic x value "F".
+       01 ws-vendor-open-bad-flag  pic x value "F".
+       01 ws-restart-resume-flag   pic x value "F".
+      *
+       01 ws-scan-totals.
+           05 ws-scan-record-count pic 9(05) value 0.
+           05 ws-scan-price-hash   pic 9(09)v99 value 0.
+           05 ws-trailer-count     pic 9(05) value 0.
+           05 ws-trailer-price-hash pic 9(09)v99 value 0.
+
+      *ws-csv-heading/ws-csv-detail: build the comma-delimited export,
+      *one row per record, in parallel with the printed report
+       01 ws-csv-heading.
+           05 filler               pic x(34) value
+               "Record Number,Maint Code,Part Numb".
+           05 filler               pic x(45) value
+               "er,Description,Price,Vendor Number,Error Text".
+      *
+       01 ws-csv-detail.
+           05 csv-record-number    pic 9(05).
+           05 filler               pic x value ",".
+           05 csv-maint-code       pic x.
+           05 filler               pic x value ",".
+           05 csv-part-number      pic 999.
+           05 filler               pic x value ",".
+           05 csv-part-description pic x(10).
+           05 filler               pic x value ",".
+           05 csv-per-unit-price   pic 99.99.
+           05 filler               pic x value ",".
+           05 csv-vendor-number    pic x(6).
+           05 filler               pic x value ",".
+           05 csv-error-text       pic x(24).
+
+      *checkpoint/restart fields: a checkpoint is written every
+      *ws-checkpoint-interval-cnst records, and ws-restart-skip-count
+      *comes back non-zero on a restart to skip what's already done.
+      *this has to stay at 1 (a checkpoint per record) because
+      *output-file/valid-trans-file/reject-file/csv-file are all
+      *LINE SEQUENTIAL - there's no way to trim them back to an
+      *older record boundary the way restart-file itself is rewound,
+      *so the checkpoint can never trail the last record actually
+      *written to those four files without risking duplicate report
+      *lines, reject entries, CSV rows or valid-trans records on
+      *a restart
+       77 ws-checkpoint-interval-cnst pic 99 value 1.
+       77 ws-restart-file-status   pic xx.
+       77 ws-vendor-file-status    pic xx.
+      *
+       01 ws-restart-calc.
+           05 ws-restart-skip-count pic 9(05) value 0.
+           05 ws-checkpoint-quotient pic 9(05).
+           05 ws-checkpoint-remainder pic 9(05).
+           05 ws-skip-counter      pic 9(05) value 0.
+
+      *ws-dup-count-tbl: how many add/change records the first pass
+      *saw for each part number in this run, used to flag duplicates
+      *before the master-update run ever sees them
+       01 ws-dup-counts.
+           05 ws-dup-count-tbl     pic 99 occurs 999 times value 0.
 
       *the following display variables are meant to display the totals
       *found in the last page of the report
        01 ws-display-records.
            05 filler               pic x(14) value "INPUT        -".
            05 filler               pic x value spaces.
-           05 ws-records           pic z9.
+           05 ws-records           pic zzzz9.
       *
        01 ws-display-valid.
            05 filler               pic x(14) value "GOOD         -".
            05 filler               pic x value spaces.
-           05 ws-valid             pic z9.
+           05 ws-valid             pic zzzz9.
       *
        01 ws-display-invalid.
            05 filler               pic x(14) value "IN ERROR     -".
            05 filler               pic x value spaces.
-           05 ws-invalid           pic z9.
+           05 ws-invalid           pic zzzz9.
       *
        01 ws-display-validA.
            05 filler               pic x(14) value "GOOD ADDS    -".
            05 filler               pic x value spaces.
-           05 ws-validA            pic z9.
+           05 ws-validA            pic zzzz9.
       *
        01 ws-display-validC.
            05 filler               pic x(14) value "GOOD CHANGES -".
            05 filler               pic x value spaces.
-           05 ws-validC            pic z9.
+           05 ws-validC            pic zzzz9.
       *
        01 ws-display-validD.
            05 filler               pic x(14) value "GOOD DELETES -".
            05 filler               pic x value spaces.
-           05 ws-validD            pic z9.
+           05 ws-validD            pic zzzz9.
+
+      *ws-display-err-*: end of run breakdown of invalid records by
+      *the error message that failed them, so a spike in one kind of
+      *rejection doesn't get lost in the overall IN ERROR total
+       01 ws-display-err-maint.
+           05 filler               pic x(18) value "WRONG MAINT CODE -".
+           05 filler               pic x value spaces.
+           05 ws-err-maint         pic zzzz9.
+      *
+       01 ws-display-err-partno.
+           05 filler               pic x(22) value
+               "PART NO. NOT NUMERIC -".
+           05 filler               pic x value spaces.
+           05 ws-err-partno        pic zzzz9.
+      *
+       01 ws-display-err-price.
+           05 filler               pic x(18) value "PRICE IN TROUBLE -".
+           05 filler               pic x value spaces.
+           05 ws-err-price         pic zzzz9.
+      *
+       01 ws-display-err-descmiss.
+           05 filler               pic x(21) value
+               "DESCRIPTION MISSING -".
+           05 filler               pic x value spaces.
+           05 ws-err-descmiss      pic zzzz9.
+      *
+       01 ws-display-err-descalpha.
+           05 filler               pic x(19) value
+               "NON ALPHA IN DESC -".
+           05 filler               pic x value spaces.
+           05 ws-err-descalpha     pic zzzz9.
+      *
+       01 ws-display-err-vendornf.
+           05 filler               pic x(20) value
+               "VENDOR NOT ON FILE -".
+           05 filler               pic x value spaces.
+           05 ws-err-vendornf      pic zzzz9.
+      *
+       01 ws-display-err-vendorina.
+           05 filler               pic x(17) value "VENDOR INACTIVE -".
+           05 filler               pic x value spaces.
+           05 ws-err-vendorina     pic zzzz9.
+      *
+       01 ws-display-err-dup.
+           05 filler               pic x(26) value
+               "DUPLICATE PART NO IN RUN -".
+           05 filler               pic x value spaces.
+           05 ws-err-dup           pic zzzz9.
 
       *ws-calc: storing totals
        01 ws-calc.
-           05 ws-count-records     pic 99 value 0.
-           05 ws-count-valid       pic 99 value 0.
-           05 ws-count-invalid     pic 99 value 0.
-           05 ws-count-validA      pic 99 value 0.
-           05 ws-count-validC      pic 99 value 0.
-           05 ws-count-validD      pic 99 value 0.
+           05 ws-count-records     pic 9(05) value 0.
+           05 ws-count-valid       pic 9(05) value 0.
+           05 ws-count-invalid     pic 9(05) value 0.
+           05 ws-count-validA      pic 9(05) value 0.
+           05 ws-count-validC      pic 9(05) value 0.
+           05 ws-count-validD      pic 9(05) value 0.
+
+      *ws-error-type-counts: how many invalid records failed for each
+      *specific reason, tallied in 310-validate-and-post
+       01 ws-error-type-counts.
+           05 ws-count-err-maint      pic 9(05) value 0.
+           05 ws-count-err-partno     pic 9(05) value 0.
+           05 ws-count-err-price      pic 9(05) value 0.
+           05 ws-count-err-descmiss   pic 9(05) value 0.
+           05 ws-count-err-descalpha  pic 9(05) value 0.
+           05 ws-count-err-vendornf   pic 9(05) value 0.
+           05 ws-count-err-vendorina  pic 9(05) value 0.
+           05 ws-count-err-dup        pic 9(05) value 0.
 
 
        procedure division.
        000-main.
+           perform 005-initialize.
+
            open input input-file.
-           open output output-file.
+           open input vendor-master-file.
+
+           if ws-vendor-file-status <> "00"
+               move ws-true-cnst to ws-vendor-open-bad-flag
+               move ws-true-cnst to ws-abort-flag
+           end-if.
+
+           perform 010-open-output-files.
+
+           if ws-abort-flag = ws-true-cnst
+               perform 900-abort-run
+               perform 950-close-files
+               goback
+           end-if.
+
+           perform 020-read-header.
+
+           if ws-abort-flag = ws-true-cnst
+               perform 900-abort-run
+               perform 950-close-files
+               goback
+           end-if.
+
+           perform 030-first-pass-scan.
+           perform 040-rewind-for-second-pass.
+           perform 050-verify-control-totals.
+
+           if ws-abort-flag = ws-true-cnst
+               perform 950-close-files
+               goback
+           end-if.
+
+           perform 020-read-header.
+
+           move ws-restart-skip-count to ws-record-count.
+           perform 045-skip-checkpointed-records.
 
            read input-file
                at end
@@ -138,6 +485,8 @@
            perform 100-process-pages
              until ws-eof-flag = ws-true-cnst.
 
+           perform 090-reset-checkpoint.
+
       *moving totals to display variables
            move ws-count-records to ws-records.
            move ws-count-valid to ws-valid.
@@ -146,6 +495,16 @@
            move ws-count-validC to ws-validC.
            move ws-count-validD to ws-validD.
 
+      *moving the error-type breakdown to its display variables
+           move ws-count-err-maint to ws-err-maint.
+           move ws-count-err-partno to ws-err-partno.
+           move ws-count-err-price to ws-err-price.
+           move ws-count-err-descmiss to ws-err-descmiss.
+           move ws-count-err-descalpha to ws-err-descalpha.
+           move ws-count-err-vendornf to ws-err-vendornf.
+           move ws-count-err-vendorina to ws-err-vendorina.
+           move ws-count-err-dup to ws-err-dup.
+
       *writing final page totals to the report
            write output-line from ws-heading4.
            write output-line from ws-display-records.
@@ -160,20 +519,286 @@
            write output-line from " ".
            write output-line from ws-display-validD.
 
-           close input-file, output-file.
+      *writing the error-type breakdown after the good/bad totals
+           write output-line from " ".
+           write output-line from ws-display-err-maint.
+           write output-line from " ".
+           write output-line from ws-display-err-partno.
+           write output-line from " ".
+           write output-line from ws-display-err-price.
+           write output-line from " ".
+           write output-line from ws-display-err-descmiss.
+           write output-line from " ".
+           write output-line from ws-display-err-descalpha.
+           write output-line from " ".
+           write output-line from ws-display-err-vendornf.
+           write output-line from " ".
+           write output-line from ws-display-err-vendorina.
+           write output-line from " ".
+           write output-line from ws-display-err-dup.
+
+           perform 096-write-runlog.
+
+           perform 950-close-files.
 
            goback.
 
-      *prints headings and begins a loop for lines
-       100-process-pages.
+      *picks up the checkpoint left behind by a prior run that
+      *abended partway through, if any - a first/clean run just finds
+      *no restart file and starts from the top as usual
+       005-initialize.
+           open input restart-file.
+
+           if ws-restart-file-status = "00"
+               read restart-file
+                   at end
+                       move 0 to rc-record-count, rc-page-count,
+                           rc-line-count, rc-count-records,
+                           rc-count-valid, rc-count-invalid,
+                           rc-count-validA, rc-count-validC,
+                           rc-count-validD, rc-count-err-maint,
+                           rc-count-err-partno, rc-count-err-price,
+                           rc-count-err-descmiss,
+                           rc-count-err-descalpha,
+                           rc-count-err-vendornf,
+                           rc-count-err-vendorina, rc-count-err-dup
+               end-read
+               move rc-record-count to ws-restart-skip-count
+               move rc-page-count to ws-page-count
+               move rc-line-count to ws-line-count
+               move rc-count-records to ws-count-records
+               move rc-count-valid to ws-count-valid
+               move rc-count-invalid to ws-count-invalid
+               move rc-count-validA to ws-count-validA
+               move rc-count-validC to ws-count-validC
+               move rc-count-validD to ws-count-validD
+               move rc-count-err-maint to ws-count-err-maint
+               move rc-count-err-partno to ws-count-err-partno
+               move rc-count-err-price to ws-count-err-price
+               move rc-count-err-descmiss to ws-count-err-descmiss
+               move rc-count-err-descalpha to ws-count-err-descalpha
+               move rc-count-err-vendornf to ws-count-err-vendornf
+               move rc-count-err-vendorina to ws-count-err-vendorina
+               move rc-count-err-dup to ws-count-err-dup
+               if rc-record-count > 0
+                   move ws-true-cnst to ws-restart-resume-flag
+               end-if
+               close restart-file
+           end-if.
+
+           open input parm-file.
 
-           move 0 to ws-line-count.
+           if ws-parm-file-status = "00"
+               read parm-file
+                   not at end
+                       move pp-price-floor to ws-price-floor
+                       move pp-price-ceiling to ws-price-ceiling
+                       move pp-lines-per-page to ws-lines-per-page
+               end-read
+               close parm-file
+           end-if.
+
+      *opens the report/extract/reject/csv files - EXTEND (append) on
+      *a restart so the output/valid-trans/reject/csv records this
+      *run's predecessor already wrote survive, OUTPUT (and a fresh
+      *CSV heading) on a first/clean run
+       010-open-output-files.
+           if ws-restart-skip-count > 0
+               open extend output-file
+               open extend valid-trans-file
+               open extend reject-file
+               open extend csv-file
+           else
+               open output output-file
+               open output valid-trans-file
+               open output reject-file
+               open output csv-file
+               write csv-line from ws-csv-heading
+           end-if.
 
-           perform 200-print-headings
+      *skips past the detail records a prior run already processed,
+      *by reading and discarding them, without validating or
+      *printing anything
+       045-skip-checkpointed-records.
+           move 0 to ws-skip-counter.
+           perform 046-skip-one-record
+             until ws-skip-counter >= ws-restart-skip-count.
+
+       046-skip-one-record.
+           read input-file
+               at end
+                   move ws-true-cnst to ws-eof-flag.
+           add 1 to ws-skip-counter.
+
+      *saves the record/page/line counters so a restart can pick up
+      *here instead of back at record 1
+       080-write-checkpoint.
+           move ws-record-count to rc-record-count.
+           move ws-page-count to rc-page-count.
+           move ws-line-count to rc-line-count.
+           move ws-count-records to rc-count-records.
+           move ws-count-valid to rc-count-valid.
+           move ws-count-invalid to rc-count-invalid.
+           move ws-count-validA to rc-count-validA.
+           move ws-count-validC to rc-count-validC.
+           move ws-count-validD to rc-count-validD.
+           move ws-count-err-maint to rc-count-err-maint.
+           move ws-count-err-partno to rc-count-err-partno.
+           move ws-count-err-price to rc-count-err-price.
+           move ws-count-err-descmiss to rc-count-err-descmiss.
+           move ws-count-err-descalpha to rc-count-err-descalpha.
+           move ws-count-err-vendornf to rc-count-err-vendornf.
+           move ws-count-err-vendorina to rc-count-err-vendorina.
+           move ws-count-err-dup to rc-count-err-dup.
+
+           open output restart-file.
+           write rc-restart-record.
+           close restart-file.
+
+      *clears the checkpoint once a run finishes cleanly, so the next
+      *run starts fresh instead of skipping records that are already
+      *reflected in this run's totals
+       090-reset-checkpoint.
+           move 0 to rc-record-count, rc-page-count, rc-line-count,
+               rc-count-records, rc-count-valid, rc-count-invalid,
+               rc-count-validA, rc-count-validC, rc-count-validD,
+               rc-count-err-maint, rc-count-err-partno,
+               rc-count-err-price, rc-count-err-descmiss,
+               rc-count-err-descalpha, rc-count-err-vendornf,
+               rc-count-err-vendorina, rc-count-err-dup.
+
+           open output restart-file.
+           write rc-restart-record.
+           close restart-file.
+
+      *appends this run's totals to the standing run-history log, so
+      *month-end volume reporting and error-rate trending doesn't
+      *depend on someone copying numbers off the printed report by
+      *hand
+       096-write-runlog.
+           accept rl-run-date from date.
+           move ws-count-records to rl-records-read.
+           move ws-count-valid to rl-count-valid.
+           move ws-count-invalid to rl-count-invalid.
+           move ws-count-validA to rl-count-validA.
+           move ws-count-validC to rl-count-validC.
+           move ws-count-validD to rl-count-validD.
+
+           open extend runlog-file.
+           write rl-runlog-record.
+           close runlog-file.
+
+      *reads the next record off input-file and, unless it's the
+      *header record expected at this point, raises the abort flag
+       020-read-header.
+           read input-file
+               at end
+                   move ws-true-cnst to ws-abort-flag.
+
+           if ws-abort-flag <> ws-true-cnst
+               if ic-record-type <> "H"
+                   move ws-true-cnst to ws-abort-flag
+               end-if
+           end-if.
+
+      *first pass: reads every detail record between the header and
+      *the trailer, tallying a record count and a price hash total
+      *to check against what the trailer claims, without printing or
+      *posting anything yet
+       030-first-pass-scan.
+           perform 032-scan-one-record
+             until ws-scan-done-flag = ws-true-cnst.
+
+       032-scan-one-record.
+           read input-file
+               at end
+                   move ws-true-cnst to ws-scan-done-flag.
+
+           if ws-scan-done-flag <> ws-true-cnst
+               if ic-record-type = "T"
+                   move ic-control-count to ws-trailer-count
+                   move ic-control-hash to ws-trailer-price-hash
+                   move ws-true-cnst to ws-scan-done-flag
+               else
+                   add 1 to ws-scan-record-count
+                   add il-per-unit-price to ws-scan-price-hash
+                   if il-part-number is numeric
+                       if il-part-number > 0
+                           if il-maintenance-code = "A" or
+                               il-maintenance-code = "C"
+                               add 1 to
+                                   ws-dup-count-tbl (il-part-number)
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+      *closes and reopens input-file so the second (real) pass can
+      *read the header, detail and trailer records again from the top
+       040-rewind-for-second-pass.
+           close input-file.
+           open input input-file.
+           move ws-false-cnst to ws-scan-done-flag.
+
+      *aborts the run if the first pass didn't actually see what the
+      *trailer record claims was on the file, or if a stale/corrupt
+      *checkpoint claims more detail records are already done than
+      *the file actually has
+       050-verify-control-totals.
+           if ws-scan-record-count <> ws-trailer-count
+               move ws-true-cnst to ws-abort-flag
+           end-if.
+
+           if ws-scan-price-hash <> ws-trailer-price-hash
+               move ws-true-cnst to ws-abort-flag
+           end-if.
+
+           if ws-restart-skip-count > ws-scan-record-count
+               move ws-true-cnst to ws-restart-checkpoint-bad-flag
+               move ws-true-cnst to ws-abort-flag
+           end-if.
+
+           if ws-abort-flag = ws-true-cnst
+               perform 900-abort-run
+           end-if.
+
+      *prints a short message in place of the usual report when the
+      *run is aborted for bad control totals or a bad checkpoint
+       900-abort-run.
+           write output-line from ws-heading1.
+           write output-line from " ".
+           if ws-vendor-open-bad-flag = ws-true-cnst
+               write output-line from ws-abort-vendor-message
+           else
+               if ws-restart-checkpoint-bad-flag = ws-true-cnst
+                   write output-line from ws-abort-restart-message
+               else
+                   write output-line from ws-abort-message
+               end-if
+           end-if.
+
+      *closes every file this program has open, win or lose
+       950-close-files.
+           close input-file, output-file, valid-trans-file,
+               reject-file, csv-file, vendor-master-file.
+
+      *prints headings and begins a loop for lines - on the first
+      *page after a restart, the checkpointed page/line counters are
+      *honored instead of starting a fresh page, since the restarted
+      *run is appending to the same report the prior run left behind
+       100-process-pages.
+
+           if ws-restart-resume-flag = ws-true-cnst
+               move ws-false-cnst to ws-restart-resume-flag
+           else
+               move 0 to ws-line-count
+               perform 200-print-headings
+           end-if.
 
            perform 300-process-lines
              until ws-eof-flag = ws-true-cnst
-             OR ws-line-count > ws-lines-per-page-cnst.
+             OR ws-line-count > ws-lines-per-page.
 
       *prints appropriate headings depending on the page number
        200-print-headings.
@@ -193,9 +818,18 @@
            write output-line from ws-heading3.
            write output-line from ws-heading4.
 
+      *stops the page loop once the trailer record is reached instead
+      *of treating it as one more detail line to validate
+       300-process-lines.
+           if ic-record-type = "T"
+               move ws-true-cnst to ws-eof-flag
+           else
+               perform 310-validate-and-post
+           end-if.
+
       *displays details lines, error lines, adds to total counters,
       *determined through a series of validation (if statements)
-       300-process-lines.
+       310-validate-and-post.
       *
            add 1 to ws-record-count.
            add 1 to ws-line-count.
@@ -212,6 +846,7 @@
              then
                move "WRONG MAINT CODE" to ws-error
                write output-line from ws-error-line
+               add 1 to ws-count-err-maint
            end-if.
       *
            if il-maintenance-code <> "D"
@@ -219,31 +854,62 @@
                  then
                    move "PART NO. NOT NUMERIC" to ws-error
                    write output-line from ws-error-line
+                   add 1 to ws-count-err-partno
                end-if
 
-               if il-per-unit-price < 1 or il-per-unit-price > 50 or 
+               if il-per-unit-price < ws-price-floor or
+               il-per-unit-price > ws-price-ceiling or
                il-per-unit-price is not numeric
                  then
                    move "PRICE IN TROUBLE" to ws-error
                    write output-line from ws-error-line
+                   add 1 to ws-count-err-price
                end-if
 
                if il-part-description = " "
                  then
                    move "DESCRIPTION MISSING" to ws-error
                    write output-line from ws-error-line
+                   add 1 to ws-count-err-descmiss
                end-if
 
                if il-part-description is alphabetic
                  then
                    move "NON ALPHA IN DESC" to ws-error
                    write output-line from ws-error-line
+                   add 1 to ws-count-err-descalpha
                end-if
 
-               if not il-vendor-check
-                  then
-                   move "WRONG VENDOR SERIES" to ws-error
-                   write output-line from ws-error-line
+               move il-vendor-number to vm-vendor-number
+               read vendor-master-file
+                   key is vm-vendor-number
+                   invalid key
+                       move "VENDOR NOT ON FILE" to ws-error
+                       write output-line from ws-error-line
+                       end-write
+                       add 1 to ws-count-err-vendornf
+                   not invalid key
+                       if vm-vendor-inactive
+                         then
+                           move "VENDOR INACTIVE" to ws-error
+                           write output-line from ws-error-line
+                           add 1 to ws-count-err-vendorina
+                       end-if
+               end-read
+
+               if il-part-number is numeric
+                   if il-part-number > 0
+                       if il-maintenance-code = "A" or
+                           il-maintenance-code = "C"
+                           if ws-dup-count-tbl (il-part-number) > 1
+                             then
+                               move "DUPLICATE PART NO IN RUN"
+                                   to ws-error
+                               write output-line from ws-error-line
+                               add 1 to ws-count-err-dup
+                           end-if
+                       end-if
+                   end-if
                end-if
            end-if.
       *
@@ -267,8 +933,29 @@
                end-if
 
                write output-line from ws-error-line
+               write vt-trans-record from input-line
            else
                add 1 to ws-count-invalid
+               move input-line to rj-input-data
+               move ws-error to rj-error-text
+               write rj-reject-record
+           end-if.
+      *
+           move ws-record-count to csv-record-number.
+           move il-maintenance-code to csv-maint-code.
+           move il-part-number to csv-part-number.
+           move il-part-description to csv-part-description.
+           move il-per-unit-price to csv-per-unit-price.
+           move il-vendor-number to csv-vendor-number.
+           move ws-error to csv-error-text.
+           write csv-line from ws-csv-detail.
+      *
+           divide ws-record-count by ws-checkpoint-interval-cnst
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder.
+
+           if ws-checkpoint-remainder = 0
+               perform 080-write-checkpoint
            end-if.
       *
            write output-line from " ".
